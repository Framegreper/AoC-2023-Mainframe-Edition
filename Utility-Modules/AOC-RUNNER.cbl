@@ -0,0 +1,613 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Master driver that sequences a single Advent of Code
+      * day as one batch job - resolving DAYnn-INPUT.TXT, walking its
+      * records the way READ-INPUT-FILE does, and calling whichever of
+      * STRING-TO-ARRAY / STRING-SPLITTER / COMPARE-ARRAYS the day
+      * needs - instead of those four utilities being hand-wired
+      * together by whoever is running that morning's puzzle.
+      * Tectonics: cobc
+      * Update: every run now appends its Part 1 / Part 2 answers to
+      * the AOC-RESULTS ledger (AOC-RESULTS.cpy) instead of the answer
+      * only ever existing in that run's console output.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC-RUNNER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AOC-RESULTS-FILE ASSIGN TO DYNAMIC
+           WS-RESULTS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESULTS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+           WS-CHECKPOINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE LABEL RECORDS ARE STANDARD.
+           01  INPUT-RECORD              PIC X(200).
+
+       FD  AOC-RESULTS-FILE LABEL RECORDS ARE STANDARD.
+           01  AOC-RESULT-RECORD.
+               COPY "AOC-RESULTS.cpy".
+
+       FD  CHECKPOINT-FILE LABEL RECORDS ARE STANDARD.
+           01  CHECKPOINT-RECORD.
+               COPY "AOC-CHECKPOINT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-RESULTS-FILENAME       PIC X(250) VALUE SPACES.
+       01 WS-DEFAULT-RESULTS-FILE   PIC X(250) VALUE "AOC-RESULTS.TXT".
+       01 WS-RESULTS-FILE-STATUS    PIC X(2) VALUE SPACES.
+       01 WS-CHECKPOINT-FILENAME    PIC X(250) VALUE SPACES.
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-RESUME-LINE-NO         PIC 9(6) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 100.
+       01 WS-ARG-NUMBER             PIC 9(2).
+       01 WS-ARG-VALUE              PIC X(250).
+       01 WS-DAY-NUMBER             PIC 9(2) VALUE ZERO.
+       01 WS-INPUT-FILENAME         PIC X(250) VALUE SPACES.
+       01 END-OF-FILE               PIC X(3) VALUE "NO".
+       01 WS-PHYSICAL-LINE-NO       PIC 9(6) VALUE ZERO.
+       01 NUMBER-OF-LINES           PIC 9(6) VALUE ZERO.
+       01 WS-RECORD-NOT-EMPTY       PIC X(3) VALUE "NO".
+       01 WS-I                      PIC 999.
+       01 WS-CH                     PIC X.
+       01 WS-PART1-ANSWER           PIC 9(9) VALUE ZERO.
+       01 WS-PART2-ANSWER           PIC 9(9) VALUE ZERO.
+
+      * Day 4 scratchcard scoring work areas.
+       01 WS-SPLIT-LINE             PIC X(200).
+       01 WS-SPLIT-PARMS.
+          05 WS-SPLIT-RETURN-CODE   PIC 99.
+          05 WS-SPLIT-PA-TOKENS     PIC 9(3).
+       01 WS-SPLIT-DELIM-LIST.
+          05 WS-SPLIT-DELIM         PIC X(10) OCCURS 10 TIMES
+              INDEXED BY WS-SPLIT-DELIM-IDX.
+       01 WS-SPLIT-DELIM-COUNT      PIC 9(2).
+      * Left at zero for every delimiter this program configures below
+      * - none of them end in a significant trailing space, so
+      * STRING-SPLITTER's own TRIM-based length inference is correct.
+       01 WS-SPLIT-DELIM-LEN-LIST.
+          05 WS-SPLIT-DELIM-LEN     PIC 9(2) OCCURS 10 TIMES
+              VALUE ZERO.
+       01 WS-SPLIT-TOKEN-TABLE.
+          05 WS-SPLIT-TOKEN         PIC X(100) OCCURS 100 TIMES
+              INDEXED BY WS-SPLIT-TOKEN-IDX.
+       01 WS-SPLIT-TOKEN-COUNT      PIC 9(3).
+       01 WS-WINNING-TOKEN-TABLE.
+          05 WS-WINNING-TOKEN       PIC X(100) OCCURS 100 TIMES
+              INDEXED BY WS-WIN-TOK-IDX.
+       01 WS-WINNING-COUNT          PIC 9(3).
+       01 WS-MY-TOKEN-TABLE.
+          05 WS-MY-TOKEN            PIC X(100) OCCURS 100 TIMES
+              INDEXED BY WS-MY-TOK-IDX.
+       01 WS-MY-COUNT                PIC 9(3).
+       01 WS-COMPARE-MATCH-FOUND     PIC X(3).
+       01 WS-COMPARE-MATCH-COUNT     PIC 9(3).
+       01 WS-COMPARE-MATCH-INDEXES.
+          05 WS-COMPARE-MATCH-INDEX PIC 9(3) OCCURS 100 TIMES
+              INDEXED BY WS-CMP-IDX.
+       01 WS-CARD-POINTS             PIC 9(6).
+       01 WS-CARD-COPIES PIC 9(6) OCCURS 500 TIMES
+           INDEXED BY WS-CARD-IDX.
+       01 WS-CASCADE-START           PIC 9(6).
+       01 WS-CASCADE-END             PIC 9(6).
+
+      * Generic-day fallback work areas (any day without a dedicated
+      * branch below still gets fed through STRING-TO-ARRAY and
+      * STRING-SPLITTER, the same utilities a real day-specific branch
+      * would use).
+       01 WS-CHAR-ARRAY.
+          05 WS-CHAR                PIC X OCCURS 200 TIMES
+              INDEXED BY WS-CHAR-IDX.
+       01 WS-REAL-LEN                PIC 9(3).
+
+      * Grid-day work areas (Day 3, 10, 14, 16, 21 - anything needing
+      * neighbor/line-of-sight lookups over the whole input at once).
+       01 WS-GRID-TABLE.
+          05 WS-GRID-ROW OCCURS 200 TIMES INDEXED BY WS-GRID-ROW-IDX.
+             10 WS-GRID-CELL PIC X OCCURS 200 TIMES
+                 INDEXED BY WS-GRID-COL-IDX.
+       01 WS-GRID-ROW-COUNT          PIC 9(3).
+       01 WS-GRID-COLUMN-COUNT       PIC 9(3).
+       01 WS-GRID-RETURN-CODE        PIC 99.
+
+      * Standard job-report work areas (header/trailer framing for the
+      * Part 1 / Part 2 answer lines every day produces).
+       01 WS-REPORT-TIMESTAMP        PIC X(26).
+       01 WS-ELAPSED-SECONDS         PIC 9(6)V9(2) VALUE ZERO.
+       01 WS-START-TIME.
+          05 WS-START-HH             PIC 9(2).
+          05 WS-START-MM             PIC 9(2).
+          05 WS-START-SS             PIC 9(2).
+          05 WS-START-CC             PIC 9(2).
+       01 WS-END-TIME.
+          05 WS-END-HH               PIC 9(2).
+          05 WS-END-MM               PIC 9(2).
+          05 WS-END-SS               PIC 9(2).
+          05 WS-END-CC               PIC 9(2).
+
+      * Return-code driven job-stream control (req 019) - branch on how
+      * the previous step finished instead of every step running blind.
+       01 WS-DAY-ALREADY-SOLVED      PIC X(3) VALUE "NO".
+       01 WS-SAW-PART1                PIC X(3) VALUE "NO".
+       01 WS-SAW-PART2                PIC X(3) VALUE "NO".
+      * Only a day with a real day-specific branch (PROCESS-DAY04-LINE
+      * today) has actually been solved - PROCESS-GENERIC-LINE and
+      * SCAN-GRID-CELLS are placeholders that produce a number, not an
+      * answer, for every day that has no branch of its own yet. A
+      * placeholder run must not ledger an entry or it permanently
+      * "solves" that day for CHECK-IF-ALREADY-SOLVED before the real
+      * logic is ever written.
+       01 WS-DAY-HAS-REAL-LOGIC       PIC X(3) VALUE "NO".
+       01 WS-PARSE-FAILURE-COUNT     PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM RESOLVE-DAY-NUMBER
+           PERFORM BUILD-INPUT-FILENAME
+           PERFORM BUILD-CHECKPOINT-FILENAME
+           PERFORM DETERMINE-DAY-HAS-REAL-LOGIC
+           PERFORM CHECK-IF-ALREADY-SOLVED
+           IF WS-DAY-ALREADY-SOLVED = "YES"
+               DISPLAY "AOC-RUNNER: day " WS-DAY-NUMBER
+                   " already has both parts in the ledger - "
+                   "skipping this step"
+           ELSE
+               PERFORM INITIALIZE-DAY-STATE
+      * Day 4's card-copy cascade (see CASCADE-CARD-COPIES) keeps
+      * state in WS-CARD-COPIES that a line-number-and-accumulator
+      * checkpoint cannot reconstruct, so restart is only offered for
+      * the generic/grid-style accumulator days - any day other than
+      * Day 4 or a grid day below - the way req 013 describes.
+               IF WS-DAY-NUMBER = 3 OR WS-DAY-NUMBER = 10
+                   OR WS-DAY-NUMBER = 14 OR WS-DAY-NUMBER = 16
+                   OR WS-DAY-NUMBER = 21
+                   PERFORM PROCESS-GRID-DAY
+               ELSE
+                   IF WS-DAY-NUMBER NOT = 4
+                       PERFORM RESTORE-CHECKPOINT
+                   END-IF
+               OPEN INPUT INPUT-FILE
+               PERFORM UNTIL END-OF-FILE = "YES"
+                   READ INPUT-FILE
+                       AT END
+                           MOVE "YES" TO END-OF-FILE
+                       NOT AT END
+                           ADD 1 TO WS-PHYSICAL-LINE-NO
+                           IF WS-PHYSICAL-LINE-NO > WS-RESUME-LINE-NO
+                               PERFORM CHECK-IF-NOT-EMPTY
+                               IF WS-RECORD-NOT-EMPTY = "YES"
+                                   ADD 1 TO NUMBER-OF-LINES
+                                   PERFORM PROCESS-ONE-LINE
+                               END-IF
+                               IF WS-DAY-NUMBER NOT = 4 AND
+                                   FUNCTION MOD (WS-PHYSICAL-LINE-NO
+                                   WS-CHECKPOINT-INTERVAL) = ZERO
+                                   PERFORM WRITE-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT-FILE
+               IF WS-DAY-NUMBER NOT = 4
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+               END-IF
+           END-IF
+           PERFORM CAPTURE-ELAPSED-TIME
+           PERFORM PRINT-REPORT-HEADER
+           PERFORM PRINT-RUN-SUMMARY
+           PERFORM PRINT-REPORT-TRAILER
+      * A skipped day already has its ledger entries from the run that
+      * solved it - writing new zero-answer entries here would just
+      * bury that real result under a duplicate. A placeholder day
+      * (see DETERMINE-DAY-HAS-REAL-LOGIC) never ledgers at all - its
+      * answer isn't a real one yet, so there is nothing worth
+      * recording, and recording it would permanently mark the day
+      * solved for every future run.
+           IF WS-DAY-ALREADY-SOLVED NOT = "YES"
+               AND WS-DAY-HAS-REAL-LOGIC = "YES"
+               PERFORM WRITE-LEDGER-ENTRIES
+           ELSE
+               IF WS-DAY-ALREADY-SOLVED NOT = "YES"
+                   DISPLAY "AOC-RUNNER: day " WS-DAY-NUMBER
+                       " has no day-specific logic yet - placeholder "
+                       "answer not recorded in the ledger"
+               END-IF
+           END-IF
+           STOP RUN.
+
+       RESOLVE-DAY-NUMBER.
+      * Step-card override first (positional parameter 1, the same
+      * convention READ-INPUT-FILE already uses), then the AOC-DAY
+      * environment variable.
+           MOVE 1 TO WS-ARG-NUMBER
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+           END-ACCEPT
+           IF WS-ARG-VALUE = SPACES
+               ACCEPT WS-ARG-VALUE FROM ENVIRONMENT "AOC-DAY"
+           END-IF
+           IF WS-ARG-VALUE = SPACES
+               DISPLAY "AOC-RUNNER: no day number supplied - pass "
+                   "it as parameter 1 or set AOC-DAY."
+               MOVE ZERO TO WS-DAY-NUMBER
+           ELSE
+               MOVE WS-ARG-VALUE TO WS-DAY-NUMBER
+           END-IF.
+
+       BUILD-INPUT-FILENAME.
+           MOVE SPACES TO WS-INPUT-FILENAME
+           STRING "DAY" WS-DAY-NUMBER "-INPUT.TXT"
+               DELIMITED BY SIZE INTO WS-INPUT-FILENAME.
+
+       BUILD-CHECKPOINT-FILENAME.
+           MOVE SPACES TO WS-CHECKPOINT-FILENAME
+           STRING "DAY" WS-DAY-NUMBER "-CHECKPOINT.TXT"
+               DELIMITED BY SIZE INTO WS-CHECKPOINT-FILENAME.
+
+       DETERMINE-DAY-HAS-REAL-LOGIC.
+      * PROCESS-ONE-LINE only branches to day-specific logic for Day 4
+      * (PROCESS-DAY04-LINE) - every other day, grid or line-by-line,
+      * still falls through to a placeholder (SCAN-GRID-CELLS,
+      * PROCESS-GENERIC-LINE). Add a day's number here the same day its
+      * own PROCESS-DAYnn-LINE branch is added to PROCESS-ONE-LINE.
+           MOVE "NO" TO WS-DAY-HAS-REAL-LOGIC
+           IF WS-DAY-NUMBER = 4
+               MOVE "YES" TO WS-DAY-HAS-REAL-LOGIC
+           END-IF.
+
+       CHECK-IF-ALREADY-SOLVED.
+      * Skip re-running a day whose ledger already holds both Part 1
+      * and Part 2 answers - the batch-suite equivalent of a COND CODE
+      * check between steps, instead of every step running blind
+      * regardless of how a prior run of this same day finished. A
+      * placeholder day never reaches here with a "YES" to find,
+      * because WRITE-LEDGER-ENTRIES never ledgers one (see below).
+           MOVE "NO" TO WS-DAY-ALREADY-SOLVED
+           PERFORM RESOLVE-RESULTS-FILENAME
+           MOVE "NO" TO WS-SAW-PART1
+           MOVE "NO" TO WS-SAW-PART2
+           OPEN INPUT AOC-RESULTS-FILE
+           IF WS-RESULTS-FILE-STATUS = "00"
+               MOVE "NO" TO END-OF-FILE
+               PERFORM UNTIL END-OF-FILE = "YES"
+                   READ AOC-RESULTS-FILE
+                       AT END
+                           MOVE "YES" TO END-OF-FILE
+                       NOT AT END
+                           IF AR-DAY-NUMBER = WS-DAY-NUMBER
+                               IF AR-PART-NUMBER = 1
+                                   MOVE "YES" TO WS-SAW-PART1
+                               END-IF
+                               IF AR-PART-NUMBER = 2
+                                   MOVE "YES" TO WS-SAW-PART2
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AOC-RESULTS-FILE
+               IF WS-SAW-PART1 = "YES" AND WS-SAW-PART2 = "YES"
+                   MOVE "YES" TO WS-DAY-ALREADY-SOLVED
+               END-IF
+           END-IF
+           MOVE "NO" TO END-OF-FILE.
+
+       RESTORE-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-LINE-NO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-RECORD-NO TO WS-RESUME-LINE-NO
+                       MOVE CK-LINES-PROCESSED TO NUMBER-OF-LINES
+                       MOVE CK-PART1-ACCUM TO WS-PART1-ANSWER
+                       MOVE CK-PART2-ACCUM TO WS-PART2-ANSWER
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESUME-LINE-NO > ZERO
+                   DISPLAY "AOC-RUNNER: resuming day " WS-DAY-NUMBER
+                       " from checkpoint at line " WS-RESUME-LINE-NO
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+      * A fresh OPEN OUTPUT each time is deliberate - the checkpoint
+      * is always a single record holding the latest state, not a log
+      * to append to.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-DAY-NUMBER TO CK-DAY-NUMBER
+           MOVE WS-PHYSICAL-LINE-NO TO CK-LAST-RECORD-NO
+           MOVE NUMBER-OF-LINES TO CK-LINES-PROCESSED
+           MOVE WS-PART1-ANSWER TO CK-PART1-ACCUM
+           MOVE WS-PART2-ANSWER TO CK-PART2-ACCUM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+      * The day finished - an OPEN OUTPUT with no WRITE leaves an empty
+      * file, so RESTORE-CHECKPOINT's next READ hits AT END and starts
+      * from line zero. Without this, an operator re-running the same
+      * day after fixing a bad input file (having deleted the ledger
+      * entries to force it) would silently resume from the old run's
+      * stale line number and accumulators instead of starting over.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       INITIALIZE-DAY-STATE.
+           MOVE "NO" TO END-OF-FILE
+           MOVE ZERO TO WS-PHYSICAL-LINE-NO
+           MOVE ZERO TO NUMBER-OF-LINES
+           MOVE ZERO TO WS-PART1-ANSWER
+           MOVE ZERO TO WS-PART2-ANSWER
+           PERFORM VARYING WS-CARD-IDX FROM 1 BY 1
+               UNTIL WS-CARD-IDX > 500
+               MOVE 1 TO WS-CARD-COPIES (WS-CARD-IDX)
+           END-PERFORM.
+
+       CHECK-IF-NOT-EMPTY.
+           MOVE "NO" TO WS-RECORD-NOT-EMPTY
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 200
+               OR WS-RECORD-NOT-EMPTY = "YES"
+               MOVE INPUT-RECORD (WS-I:1) TO WS-CH
+               IF WS-CH NOT = SPACE
+                   MOVE "YES" TO WS-RECORD-NOT-EMPTY
+               END-IF
+           END-PERFORM.
+
+       PROCESS-GRID-DAY.
+      * Grid days load the whole file through GRID-LOADER instead of
+      * the line-by-line loop above - there is no per-record
+      * accumulation to checkpoint, so RESTORE-CHECKPOINT/
+      * WRITE-CHECKPOINT are not used here.
+           CALL "GRID-LOADER" USING WS-INPUT-FILENAME WS-GRID-TABLE
+               WS-GRID-ROW-COUNT WS-GRID-COLUMN-COUNT
+               WS-GRID-RETURN-CODE
+           IF WS-GRID-RETURN-CODE = 8
+               DISPLAY "AOC-RUNNER: grid file " WS-INPUT-FILENAME
+                   " could not be opened"
+           ELSE
+               IF WS-GRID-RETURN-CODE = 4
+                   DISPLAY "AOC-RUNNER: grid in " WS-INPUT-FILENAME
+                       " has more than 200 rows - truncated"
+               END-IF
+               IF WS-GRID-RETURN-CODE = 12
+                   DISPLAY "AOC-RUNNER: grid in " WS-INPUT-FILENAME
+                       " has a row wider than 200 columns - truncated"
+               END-IF
+               MOVE WS-GRID-ROW-COUNT TO NUMBER-OF-LINES
+               PERFORM SCAN-GRID-CELLS
+           END-IF.
+
+       SCAN-GRID-CELLS.
+      * No day-specific grid walk is wired up yet - Part 1 is the
+      * total cell count and Part 2 the count of non-blank, non-"."
+      * cells, so a grid day still gets real numbers out of the table
+      * GRID-LOADER built instead of AOC-RUNNER only knowing Day 4.
+           MOVE ZERO TO WS-PART1-ANSWER
+           MOVE ZERO TO WS-PART2-ANSWER
+           PERFORM VARYING WS-GRID-ROW-IDX FROM 1 BY 1
+               UNTIL WS-GRID-ROW-IDX > WS-GRID-ROW-COUNT
+               PERFORM VARYING WS-GRID-COL-IDX FROM 1 BY 1
+                   UNTIL WS-GRID-COL-IDX > WS-GRID-COLUMN-COUNT
+                   ADD 1 TO WS-PART1-ANSWER
+                   IF WS-GRID-CELL (WS-GRID-ROW-IDX WS-GRID-COL-IDX)
+                       NOT = SPACE
+                       AND WS-GRID-CELL
+                           (WS-GRID-ROW-IDX WS-GRID-COL-IDX) NOT = "."
+                       ADD 1 TO WS-PART2-ANSWER
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       PROCESS-ONE-LINE.
+           IF WS-DAY-NUMBER = 4
+               PERFORM PROCESS-DAY04-LINE
+           ELSE
+               PERFORM PROCESS-GENERIC-LINE
+           END-IF.
+
+       PROCESS-DAY04-LINE.
+      * "Card   1: 41 48 83 86 17 | 83 86  6 31 17  9 48 53" splits on
+      * ":" and "|" into a header token plus the two number groups.
+           MOVE INPUT-RECORD TO WS-SPLIT-LINE
+           MOVE 2 TO WS-SPLIT-DELIM-COUNT
+           MOVE ":" TO WS-SPLIT-DELIM (1)
+           MOVE "|" TO WS-SPLIT-DELIM (2)
+           CALL "STRING-SPLITTER" USING WS-SPLIT-PARMS WS-SPLIT-LINE
+               WS-SPLIT-DELIM-LIST WS-SPLIT-DELIM-COUNT
+               WS-SPLIT-DELIM-LEN-LIST
+               WS-SPLIT-TOKEN-TABLE WS-SPLIT-TOKEN-COUNT
+           IF WS-SPLIT-RETURN-CODE NOT = ZERO
+               OR WS-SPLIT-TOKEN-COUNT < 3
+               ADD 1 TO WS-PARSE-FAILURE-COUNT
+               DISPLAY "AOC-RUNNER: line " WS-PHYSICAL-LINE-NO
+                   " is not a scorable card line - skipped"
+           ELSE
+               PERFORM SPLIT-WINNING-NUMBERS
+               PERFORM SPLIT-MY-NUMBERS
+               PERFORM SCORE-CARD
+           END-IF.
+
+       SPLIT-WINNING-NUMBERS.
+           MOVE WS-SPLIT-TOKEN (2) TO WS-SPLIT-LINE
+           MOVE 1 TO WS-SPLIT-DELIM-COUNT
+           MOVE SPACE TO WS-SPLIT-DELIM (1)
+           CALL "STRING-SPLITTER" USING WS-SPLIT-PARMS WS-SPLIT-LINE
+               WS-SPLIT-DELIM-LIST WS-SPLIT-DELIM-COUNT
+               WS-SPLIT-DELIM-LEN-LIST
+               WS-WINNING-TOKEN-TABLE WS-WINNING-COUNT
+           IF WS-SPLIT-RETURN-CODE NOT = ZERO
+               ADD 1 TO WS-PARSE-FAILURE-COUNT
+           END-IF.
+
+       SPLIT-MY-NUMBERS.
+           MOVE WS-SPLIT-TOKEN (3) TO WS-SPLIT-LINE
+           MOVE 1 TO WS-SPLIT-DELIM-COUNT
+           MOVE SPACE TO WS-SPLIT-DELIM (1)
+           CALL "STRING-SPLITTER" USING WS-SPLIT-PARMS WS-SPLIT-LINE
+               WS-SPLIT-DELIM-LIST WS-SPLIT-DELIM-COUNT
+               WS-SPLIT-DELIM-LEN-LIST
+               WS-MY-TOKEN-TABLE WS-MY-COUNT
+           IF WS-SPLIT-RETURN-CODE NOT = ZERO
+               ADD 1 TO WS-PARSE-FAILURE-COUNT
+           END-IF.
+
+       SCORE-CARD.
+           CALL "COMPARE-ARRAYS" USING
+               WS-WINNING-TOKEN-TABLE WS-WINNING-COUNT
+               WS-MY-TOKEN-TABLE WS-MY-COUNT
+               WS-COMPARE-MATCH-FOUND WS-COMPARE-MATCH-COUNT
+               WS-COMPARE-MATCH-INDEXES
+           IF WS-COMPARE-MATCH-COUNT > ZERO
+               COMPUTE WS-CARD-POINTS =
+                   2 ** (WS-COMPARE-MATCH-COUNT - 1)
+           ELSE
+               MOVE ZERO TO WS-CARD-POINTS
+           END-IF
+           ADD WS-CARD-POINTS TO WS-PART1-ANSWER
+           PERFORM CASCADE-CARD-COPIES.
+
+       CASCADE-CARD-COPIES.
+      * Real Part 2 scoring: each match won on this card wins one copy
+      * of each of the next WS-COMPARE-MATCH-COUNT cards, scaled by how
+      * many copies of *this* card are already in play.
+      * WS-CARD-COPIES only has 500 slots - a card past that has no
+      * slot to read copies from (the source subscript below) or to
+      * cascade into, so it contributes no further copies. This mirrors
+      * GRID-LOADER.cbl's own row-overflow handling: the table's fixed
+      * size caps what can be tracked, not how far the input runs.
+           IF WS-COMPARE-MATCH-COUNT > ZERO
+               AND WS-PHYSICAL-LINE-NO <= 500
+               COMPUTE WS-CASCADE-START = WS-PHYSICAL-LINE-NO + 1
+               COMPUTE WS-CASCADE-END = WS-PHYSICAL-LINE-NO
+                   + WS-COMPARE-MATCH-COUNT
+               IF WS-CASCADE-END > 500
+                   MOVE 500 TO WS-CASCADE-END
+               END-IF
+               PERFORM VARYING WS-CARD-IDX FROM WS-CASCADE-START BY 1
+                   UNTIL WS-CARD-IDX > WS-CASCADE-END
+                   ADD WS-CARD-COPIES (WS-PHYSICAL-LINE-NO)
+                       TO WS-CARD-COPIES (WS-CARD-IDX)
+               END-PERFORM
+           END-IF.
+
+       SUM-CARD-COPIES.
+           MOVE ZERO TO WS-PART2-ANSWER
+           PERFORM VARYING WS-CARD-IDX FROM 1 BY 1
+               UNTIL WS-CARD-IDX > NUMBER-OF-LINES
+                   OR WS-CARD-IDX > 500
+               ADD WS-CARD-COPIES (WS-CARD-IDX) TO WS-PART2-ANSWER
+           END-PERFORM.
+
+       PROCESS-GENERIC-LINE.
+      * No day-specific branch yet - still run the line through
+      * STRING-TO-ARRAY (real populated length) and STRING-SPLITTER
+      * (default comma tokenizing) so every day gets some answer
+      * instead of AOC-RUNNER only knowing how to run Day 4.
+           MOVE SPACES TO WS-SPLIT-LINE
+           MOVE INPUT-RECORD TO WS-SPLIT-LINE
+           CALL "STRING-TO-ARRAY" USING WS-SPLIT-LINE WS-CHAR-ARRAY
+               WS-REAL-LEN
+           ADD WS-REAL-LEN TO WS-PART1-ANSWER
+           MOVE ZERO TO WS-SPLIT-DELIM-COUNT
+           CALL "STRING-SPLITTER" USING WS-SPLIT-PARMS WS-SPLIT-LINE
+               WS-SPLIT-DELIM-LIST WS-SPLIT-DELIM-COUNT
+               WS-SPLIT-DELIM-LEN-LIST
+               WS-SPLIT-TOKEN-TABLE WS-SPLIT-TOKEN-COUNT
+           IF WS-SPLIT-RETURN-CODE NOT = ZERO
+               ADD 1 TO WS-PARSE-FAILURE-COUNT
+           END-IF
+           ADD WS-SPLIT-TOKEN-COUNT TO WS-PART2-ANSWER.
+
+       CAPTURE-ELAPSED-TIME.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH - WS-START-HH) * 3600
+               + (WS-END-MM - WS-START-MM) * 60
+               + (WS-END-SS - WS-START-SS)
+               + (WS-END-CC - WS-START-CC) / 100.
+
+       PRINT-REPORT-HEADER.
+      * One fixed layout for every day's report instead of each
+      * program choosing its own ad hoc DISPLAY text.
+           MOVE FUNCTION CURRENT-DATE TO WS-REPORT-TIMESTAMP
+           DISPLAY "============================================"
+           DISPLAY "AOC-RUNNER JOB REPORT"
+           DISPLAY "  Day       : " WS-DAY-NUMBER
+           DISPLAY "  Input     : " WS-INPUT-FILENAME
+           DISPLAY "  Run date  : " WS-REPORT-TIMESTAMP
+           DISPLAY "============================================".
+
+       PRINT-RUN-SUMMARY.
+           IF WS-DAY-NUMBER = 4
+               PERFORM SUM-CARD-COPIES
+           END-IF
+           DISPLAY "  Lines processed   : " NUMBER-OF-LINES
+           DISPLAY "  Part 1 answer     : " WS-PART1-ANSWER
+           DISPLAY "  Part 2 answer     : " WS-PART2-ANSWER
+           DISPLAY "  Elapsed runtime   : " WS-ELAPSED-SECONDS
+               " seconds".
+
+       PRINT-REPORT-TRAILER.
+           IF WS-PARSE-FAILURE-COUNT > ZERO
+               DISPLAY "  *** PARSE FAILURES FLAGGED: "
+                   WS-PARSE-FAILURE-COUNT " line(s) did not parse "
+                   "cleanly - see skip messages above ***"
+           END-IF
+           DISPLAY "============================================"
+           DISPLAY "END OF REPORT - DAY " WS-DAY-NUMBER
+           DISPLAY "============================================".
+
+       RESOLVE-RESULTS-FILENAME.
+      * The AOC-RESULTS-DD environment variable is the JCL-DD-name
+      * style override already used by RESOLVE-INPUT-FILENAME; absent
+      * that, every day's ledger entries land in the same file.
+           ACCEPT WS-RESULTS-FILENAME FROM ENVIRONMENT "AOC-RESULTS-DD"
+           IF WS-RESULTS-FILENAME = SPACES
+               MOVE WS-DEFAULT-RESULTS-FILE TO WS-RESULTS-FILENAME
+           END-IF.
+
+       WRITE-LEDGER-ENTRIES.
+           PERFORM RESOLVE-RESULTS-FILENAME
+      * OPEN EXTEND fails if the ledger has never been created; start
+      * it the first time so every later run can simply append.
+           OPEN EXTEND AOC-RESULTS-FILE
+           IF WS-RESULTS-FILE-STATUS = "35"
+               OPEN OUTPUT AOC-RESULTS-FILE
+               CLOSE AOC-RESULTS-FILE
+               OPEN EXTEND AOC-RESULTS-FILE
+           END-IF
+      * FILLERs in a FILE SECTION record are not space-initialized by
+      * the runtime, and a leftover low-value byte fails line
+      * sequential's printable-character validation on WRITE.
+           MOVE SPACES TO AOC-RESULT-RECORD
+           MOVE WS-DAY-NUMBER TO AR-DAY-NUMBER
+           MOVE FUNCTION CURRENT-DATE TO AR-RUN-TIMESTAMP
+           MOVE WS-ELAPSED-SECONDS TO AR-ELAPSED-SECONDS
+           MOVE 1 TO AR-PART-NUMBER
+           MOVE WS-PART1-ANSWER TO AR-ANSWER
+           WRITE AOC-RESULT-RECORD
+           MOVE SPACES TO AOC-RESULT-RECORD
+           MOVE WS-DAY-NUMBER TO AR-DAY-NUMBER
+           MOVE FUNCTION CURRENT-DATE TO AR-RUN-TIMESTAMP
+           MOVE WS-ELAPSED-SECONDS TO AR-ELAPSED-SECONDS
+           MOVE 2 TO AR-PART-NUMBER
+           MOVE WS-PART2-ANSWER TO AR-ANSWER
+           WRITE AOC-RESULT-RECORD
+           CLOSE AOC-RESULTS-FILE.
+
+       END PROGRAM AOC-RUNNER.

@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Read a whole puzzle input once into a row/column
+      * addressable grid, so the 2-D days (Day 3's schematic, Day 10's
+      * pipe maze, Day 14's platform, Day 16's mirrors, Day 21's
+      * garden plots) can do neighbor and line-of-sight lookups
+      * against an in-memory table instead of re-reading the file for
+      * every query.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRID-LOADER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRID-FILE ASSIGN TO DYNAMIC LS-GRID-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-GRID-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRID-FILE LABEL RECORDS ARE STANDARD.
+      * Widened past LS-GRID-TABLE's 200-column capacity for the same
+      * reason READIN.cbl's INPUT-RECORD is wider than its 80-byte
+      * business width - a record exactly as wide as the table can't
+      * tell "a row of exactly 200" apart from "a row that got clipped
+      * to 200", so CHECK-COLUMN-WIDTH needs real data past column 200
+      * to reconcile against.
+           01  GRID-RECORD               PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01 WS-GRID-FILE-STATUS       PIC X(2) VALUE SPACES.
+       01 END-OF-FILE               PIC X(3) VALUE "NO".
+       01 WS-COL-IDX                PIC 9(3).
+       01 WS-REAL-LEN               PIC 9(3).
+       01 WS-COLUMN-TRUNCATED       PIC X(3) VALUE "NO".
+
+       LINKAGE SECTION.
+       01 LS-GRID-FILENAME          PIC X(250).
+       01 LS-GRID-TABLE.
+          05 LS-GRID-ROW OCCURS 200 TIMES INDEXED BY LS-ROW-IDX.
+             10 LS-GRID-CELL PIC X OCCURS 200 TIMES
+                 INDEXED BY LS-CELL-IDX.
+       01 LS-ROW-COUNT               PIC 9(3).
+       01 LS-COLUMN-COUNT            PIC 9(3).
+       01 LS-RETURN-CODE             PIC 99.
+
+       PROCEDURE DIVISION USING LS-GRID-FILENAME LS-GRID-TABLE
+                                 LS-ROW-COUNT LS-COLUMN-COUNT
+                                 LS-RETURN-CODE.
+       MAIN-PROCEDURE.
+           MOVE ZERO TO LS-ROW-COUNT
+           MOVE ZERO TO LS-COLUMN-COUNT
+           MOVE ZERO TO LS-RETURN-CODE
+           MOVE "NO" TO END-OF-FILE
+           OPEN INPUT GRID-FILE
+           IF WS-GRID-FILE-STATUS NOT = "00"
+      * 8 - file not found / could not be opened.
+               MOVE 8 TO LS-RETURN-CODE
+           ELSE
+               PERFORM UNTIL END-OF-FILE = "YES"
+                   READ GRID-FILE
+                       AT END
+                           MOVE "YES" TO END-OF-FILE
+                       NOT AT END
+                           PERFORM LOAD-ONE-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE GRID-FILE
+      * A column truncation is silent data loss, not just a shorter
+      * report than the row-overflow case - every loaded row may be
+      * missing its real trailing cells, so it wins over a 4 if both
+      * happened on the same file.
+               IF WS-COLUMN-TRUNCATED = "YES"
+                   MOVE 12 TO LS-RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       LOAD-ONE-ROW.
+      * Blank lines (section separators, not grid rows) are skipped
+      * rather than loaded as an empty row.
+           COMPUTE WS-REAL-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (GRID-RECORD TRAILING))
+           IF WS-REAL-LEN > ZERO
+      * 12 - a row wider than the 200-column table; LS-GRID-CELL only
+      * goes to 200, so anything past that is lost the same way a row
+      * past 200 is lost below, just silently until this check.
+               IF WS-REAL-LEN > 200
+                   MOVE "YES" TO WS-COLUMN-TRUNCATED
+                   MOVE 200 TO WS-REAL-LEN
+               END-IF
+               IF LS-ROW-COUNT >= 200
+      * 4 - the grid has more rows than this table can hold; loaded
+      * rows are still usable, but the input was truncated.
+                   MOVE 4 TO LS-RETURN-CODE
+               ELSE
+                   ADD 1 TO LS-ROW-COUNT
+                   SET LS-ROW-IDX TO LS-ROW-COUNT
+                   IF WS-REAL-LEN > LS-COLUMN-COUNT
+                       MOVE WS-REAL-LEN TO LS-COLUMN-COUNT
+                   END-IF
+                   PERFORM VARYING WS-COL-IDX FROM 1 BY 1
+                       UNTIL WS-COL-IDX > 200
+                       IF WS-COL-IDX <= WS-REAL-LEN
+                           MOVE GRID-RECORD (WS-COL-IDX:1)
+                               TO LS-GRID-CELL (LS-ROW-IDX WS-COL-IDX)
+                       ELSE
+                           MOVE SPACE
+                               TO LS-GRID-CELL (LS-ROW-IDX WS-COL-IDX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       END PROGRAM GRID-LOADER.

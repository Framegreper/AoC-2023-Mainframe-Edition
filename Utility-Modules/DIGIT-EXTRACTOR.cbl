@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Scan a line for the numeric values in it, including
+      * spelled-out digits ("eight"), so Day 1's calibration lines and
+      * Day 6's race-time lines don't each hand-roll their own
+      * character-by-character scan.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIGIT-EXTRACTOR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-REAL-LEN             PIC 9(3).
+       01 WS-POS                 PIC 9(3).
+       01 WS-MATCH-LEN            PIC 9(2).
+       01 WS-DIGIT-VALUE          PIC 9.
+      * Counts every digit scanned, even past the 100-slot table -
+      * mirrors SPLIT.cbl's WS-SUB-TOTAL so an overflow is detectable
+      * instead of silently overwriting the last slot.
+       01 WS-DIGIT-TOTAL          PIC 9(4) VALUE ZERO.
+
+       01 WS-WORD-TABLE.
+          05 WS-WORD-ENTRY OCCURS 9 TIMES INDEXED BY WS-WORD-IDX.
+             10 WS-WORD-TEXT      PIC X(5).
+             10 WS-WORD-VALUE     PIC 9.
+
+       LINKAGE SECTION.
+       01 LS-INPUT-LINE           PIC X(100).
+       01 LS-DIGIT-TABLE.
+          05 LS-DIGIT PIC 9 OCCURS 100 TIMES INDEXED BY LS-DIGIT-IDX.
+       01 LS-DIGIT-COUNT          PIC 9(3).
+       01 LS-RETURN-CODE          PIC 99.
+
+       PROCEDURE DIVISION USING LS-INPUT-LINE LS-DIGIT-TABLE
+                                 LS-DIGIT-COUNT LS-RETURN-CODE.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-WORD-TABLE
+           MOVE ZERO TO LS-DIGIT-COUNT
+           MOVE ZERO TO WS-DIGIT-TOTAL
+           MOVE ZERO TO LS-RETURN-CODE
+           COMPUTE WS-REAL-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (LS-INPUT-LINE TRAILING))
+           PERFORM VARYING WS-POS FROM 1 BY 1
+               UNTIL WS-POS > WS-REAL-LEN
+               PERFORM SCAN-ONE-POSITION
+           END-PERFORM
+           IF WS-DIGIT-TOTAL > 100
+      * 4 - more than 100 digits were found; LS-DIGIT-TABLE only holds
+      * the first 100, the same overflow signal STRING-SPLITTER and
+      * GRID-LOADER give for their own fixed-size tables.
+               MOVE 100 TO LS-DIGIT-COUNT
+               MOVE 4 TO LS-RETURN-CODE
+           ELSE
+               MOVE WS-DIGIT-TOTAL TO LS-DIGIT-COUNT
+           END-IF
+           IF LS-DIGIT-COUNT = ZERO
+      * 8 - no digit (spelled-out or numeral) found anywhere in the
+      * line; the line may still be legitimate (e.g. a blank record),
+      * so this is advisory, not a hard failure.
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF
+           GOBACK.
+
+       INITIALIZE-WORD-TABLE.
+           MOVE "one"   TO WS-WORD-TEXT (1)
+           MOVE 1       TO WS-WORD-VALUE (1)
+           MOVE "two"   TO WS-WORD-TEXT (2)
+           MOVE 2       TO WS-WORD-VALUE (2)
+           MOVE "three" TO WS-WORD-TEXT (3)
+           MOVE 3       TO WS-WORD-VALUE (3)
+           MOVE "four"  TO WS-WORD-TEXT (4)
+           MOVE 4       TO WS-WORD-VALUE (4)
+           MOVE "five"  TO WS-WORD-TEXT (5)
+           MOVE 5       TO WS-WORD-VALUE (5)
+           MOVE "six"   TO WS-WORD-TEXT (6)
+           MOVE 6       TO WS-WORD-VALUE (6)
+           MOVE "seven" TO WS-WORD-TEXT (7)
+           MOVE 7       TO WS-WORD-VALUE (7)
+           MOVE "eight" TO WS-WORD-TEXT (8)
+           MOVE 8       TO WS-WORD-VALUE (8)
+           MOVE "nine"  TO WS-WORD-TEXT (9)
+           MOVE 9       TO WS-WORD-VALUE (9).
+
+       SCAN-ONE-POSITION.
+      * Numeral digits are checked first, then each spelled-out word at
+      * this same position. The scan always advances by one character
+      * regardless of match length, so overlapping spellings (like
+      * "eightwo" meaning both 8 and 2) are both picked up.
+           IF LS-INPUT-LINE (WS-POS:1) >= "0"
+               AND LS-INPUT-LINE (WS-POS:1) <= "9"
+               MOVE LS-INPUT-LINE (WS-POS:1) TO WS-DIGIT-VALUE
+               PERFORM EMIT-DIGIT
+           ELSE
+               PERFORM VARYING WS-WORD-IDX FROM 1 BY 1
+                   UNTIL WS-WORD-IDX > 9
+                   COMPUTE WS-MATCH-LEN =
+                       FUNCTION LENGTH (FUNCTION TRIM
+                           (WS-WORD-TEXT (WS-WORD-IDX)))
+                   IF WS-POS + WS-MATCH-LEN - 1 <= WS-REAL-LEN
+                       AND LS-INPUT-LINE (WS-POS:WS-MATCH-LEN)
+                           = WS-WORD-TEXT (WS-WORD-IDX) (1:WS-MATCH-LEN)
+                       MOVE WS-WORD-VALUE (WS-WORD-IDX)
+                           TO WS-DIGIT-VALUE
+                       PERFORM EMIT-DIGIT
+                       SET WS-WORD-IDX TO 9
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       EMIT-DIGIT.
+      * WS-DIGIT-TOTAL tracks every digit scanned, even past the
+      * table's 100 slots, so MAIN-PROCEDURE can tell a real overflow
+      * apart from a line with exactly 100 digits - the store itself
+      * stays guarded so slot 100 is never overwritten by digit 101+.
+           ADD 1 TO WS-DIGIT-TOTAL
+           IF WS-DIGIT-TOTAL <= 100
+               SET LS-DIGIT-IDX TO WS-DIGIT-TOTAL
+               MOVE WS-DIGIT-VALUE TO LS-DIGIT (LS-DIGIT-IDX)
+           END-IF.
+
+       END PROGRAM DIGIT-EXTRACTOR.

@@ -3,6 +3,11 @@
       * Date: 07.12.23
       * Purpose: Einlesen einer Datei und Anzeigen des Inhalts
       * Tectonics: cobc
+      * Update: input file name is no longer hardcoded. It is resolved
+      * at runtime from the first command-line parameter (the way this
+      * shop passes a step-card override), falling back to the
+      * INPUT-DD environment variable (the JCL DD name), and finally to
+      * "input.txt" so existing invocations keep working unchanged.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-INPUT-FILE.
@@ -10,40 +15,253 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT INPUT-FILE ASSIGN TO "input.txt"
+            SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CONTROL-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CONTROL-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE LABEL RECORDS ARE STANDARD.
-           01  INPUT-RECORD                 PIC X(80).
+      * INPUT-RECORD is kept wider than the 80 bytes this program has
+      * always processed, purely so CHECK-RECORD-WIDTH has real data
+      * past column 80 to reconcile against - the 80-byte business
+      * width is unchanged.
+           01  INPUT-RECORD                 PIC X(200).
+
+       FD  CONTROL-FILE LABEL RECORDS ARE STANDARD.
+           01  CONTROL-RECORD               PIC X(10).
 
        WORKING-STORAGE SECTION.
        01  END-OF-FILE                 PIC X(3)     VALUE "NO".
        01  NUMBER-OF-LINES             PIC 9(4)     VALUE ZERO.
+       01  WS-PHYSICAL-LINE-NO         PIC 9(6)     VALUE ZERO.
        01  WS-I                         PIC 99       VALUE 1.
        01  WS-CH                        PIC X        VALUE SPACE.
        01  WS-RECORD-NOT-EMPTY         PIC X(3)     VALUE "NO".
+       01  WS-INPUT-FILENAME           PIC X(250)   VALUE SPACES.
+       01  WS-DEFAULT-FILENAME         PIC X(250)   VALUE "input.txt".
+       01  WS-CONTROL-FILENAME         PIC X(260)   VALUE SPACES.
+       01  WS-CONTROL-FILE-STATUS      PIC X(2)     VALUE SPACES.
+       01  WS-ARG-NUMBER                PIC 9(2)     VALUE ZERO.
+       01  WS-ARG-VALUE                 PIC X(250)   VALUE SPACES.
+       01  WS-EXPECTED-LINES           PIC 9(6)     VALUE ZERO.
+       01  WS-EXPECTED-SUPPLIED        PIC X(3)     VALUE "NO".
+       01  WS-REAL-LENGTH              PIC 9(4)     VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(4)     VALUE ZERO.
+      * Counts every overlength record, even past the table's 500
+      * slots, the same way SPLIT.cbl's WS-SUB-TOTAL tracks its true
+      * token count past LS-TOKEN-TABLE's cap - lets the report say so
+      * instead of the capped count passing for the true one.
+       01  WS-EXCEPTION-TRUE-COUNT     PIC 9(6)     VALUE ZERO.
+       01  WS-EXCEPTION-TABLE.
+           05  WS-EXCEPTION-ENTRY OCCURS 500 TIMES
+               INDEXED BY WS-EXC-IDX.
+               10  WS-EXC-LINE-NO       PIC 9(6).
+               10  WS-EXC-LENGTH        PIC 9(4).
+
+      * Every blank/skipped line, logged with the line number and a
+      * reason so a later section separator (Day 5's almanac) can be
+      * told apart from a genuinely bad record after the fact.
+       01  WS-WARNING-COUNT            PIC 9(4)     VALUE ZERO.
+       01  WS-WARNING-TRUE-COUNT       PIC 9(6)     VALUE ZERO.
+       01  WS-WARNING-TABLE.
+           05  WS-WARNING-ENTRY OCCURS 500 TIMES
+               INDEXED BY WS-WARN-IDX.
+               10  WS-WARN-LINE-NO      PIC 9(6).
+               10  WS-WARN-REASON       PIC X(40).
+
+      * Elapsed-time instrumentation, captured around MAIN-PROCEDURE so
+      * operations can see which phase of a long run is slow.
+       01  WS-START-TIME.
+           05  WS-START-HH              PIC 9(2).
+           05  WS-START-MM              PIC 9(2).
+           05  WS-START-SS              PIC 9(2).
+           05  WS-START-CC              PIC 9(2).
+       01  WS-END-TIME.
+           05  WS-END-HH                PIC 9(2).
+           05  WS-END-MM                PIC 9(2).
+           05  WS-END-SS                PIC 9(2).
+           05  WS-END-CC                PIC 9(2).
+       01  WS-ELAPSED-SECONDS           PIC 9(6)V99  VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            ACCEPT WS-START-TIME FROM TIME
+            PERFORM RESOLVE-INPUT-FILENAME
+            PERFORM RESOLVE-EXPECTED-LINES
             OPEN INPUT INPUT-FILE
             PERFORM UNTIL END-OF-FILE = "YES"
                READ INPUT-FILE
                AT END
                    MOVE "YES" TO END-OF-FILE
                NOT AT END
+               ADD 1 TO WS-PHYSICAL-LINE-NO
+               PERFORM CHECK-RECORD-WIDTH
                PERFORM CHECK-IF-NOT-EMPTY
             IF WS-RECORD-NOT-EMPTY = "YES"
             THEN
                 ADD 1 TO NUMBER-OF-LINES
-                DISPLAY "Line " NUMBER-OF-LINES ": " INPUT-RECORD
+                DISPLAY "Line " NUMBER-OF-LINES ": " INPUT-RECORD (1:80)
+            ELSE
+                PERFORM LOG-SKIPPED-LINE
                END-READ
             END-PERFORM
             CLOSE INPUT-FILE
             DISPLAY "Dateiende erreicht."
+            PERFORM PRINT-EXCEPTION-REPORT
+            PERFORM PRINT-WARNING-LOG
+            PERFORM PRINT-CONTROL-TOTAL
+            PERFORM PRINT-ELAPSED-TIME
             STOP RUN.
 
+       PRINT-CONTROL-TOTAL.
+           DISPLAY "Control total: " NUMBER-OF-LINES " lines read."
+           IF WS-EXPECTED-SUPPLIED = "YES"
+               DISPLAY "Expected line count: " WS-EXPECTED-LINES
+               IF NUMBER-OF-LINES = WS-EXPECTED-LINES
+                   DISPLAY "Record-count reconciliation: MATCH"
+               ELSE
+                   DISPLAY
+                       "Record-count reconciliation: MISMATCH - "
+                       "expected " WS-EXPECTED-LINES
+                       " but read " NUMBER-OF-LINES
+               END-IF
+           ELSE
+               DISPLAY
+                   "Expected line count not supplied - "
+                   "reconciliation skipped."
+           END-IF.
+
+       CHECK-RECORD-WIDTH.
+      * Reconcile the real line length (from the wide work area) against
+      * the 80-byte field this program actually processes. Anything
+      * longer would have been silently clipped on a PIC X(80) record.
+           COMPUTE WS-REAL-LENGTH =
+               FUNCTION LENGTH (FUNCTION TRIM (INPUT-RECORD TRAILING))
+           IF WS-REAL-LENGTH > 80
+               ADD 1 TO WS-EXCEPTION-TRUE-COUNT
+               IF WS-EXCEPTION-COUNT < 500
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   SET WS-EXC-IDX TO WS-EXCEPTION-COUNT
+                   MOVE WS-PHYSICAL-LINE-NO
+                       TO WS-EXC-LINE-NO (WS-EXC-IDX)
+                   MOVE WS-REAL-LENGTH TO WS-EXC-LENGTH (WS-EXC-IDX)
+               END-IF
+           END-IF.
+
+       PRINT-EXCEPTION-REPORT.
+           IF WS-EXCEPTION-COUNT = ZERO
+               DISPLAY "No overlength records detected."
+           ELSE
+               DISPLAY "Overlength-record exception report:"
+               PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-EXCEPTION-COUNT
+                   DISPLAY "  Line " WS-EXC-LINE-NO (WS-EXC-IDX)
+                       " truncated: actual length "
+                       WS-EXC-LENGTH (WS-EXC-IDX) " exceeds 80 bytes"
+               END-PERFORM
+               DISPLAY "Total overlength records: " WS-EXCEPTION-COUNT
+               IF WS-EXCEPTION-TRUE-COUNT > WS-EXCEPTION-COUNT
+                   DISPLAY "  (count capped at 500 - "
+                       WS-EXCEPTION-TRUE-COUNT
+                       " overlength records actually occurred)"
+               END-IF
+           END-IF.
+
+       LOG-SKIPPED-LINE.
+      * Every blank record is skipped from the control total, but the
+      * reason it is blank can only be guessed at here - a lone blank
+      * line looks like a section separator, a run of several in a row
+      * looks more like bad data. Either way the line number is logged
+      * so a human can tell the two apart from the report.
+           ADD 1 TO WS-WARNING-TRUE-COUNT
+           IF WS-WARNING-COUNT < 500
+               ADD 1 TO WS-WARNING-COUNT
+               SET WS-WARN-IDX TO WS-WARNING-COUNT
+               MOVE WS-PHYSICAL-LINE-NO TO WS-WARN-LINE-NO (WS-WARN-IDX)
+               IF WS-WARN-IDX > 1
+                   AND WS-WARN-LINE-NO (WS-WARN-IDX) =
+                       WS-WARN-LINE-NO (WS-WARN-IDX - 1) + 1
+                   MOVE "blank line - possibly bad data (adjacent)"
+                       TO WS-WARN-REASON (WS-WARN-IDX)
+               ELSE
+                   MOVE "blank line - possible section separator"
+                       TO WS-WARN-REASON (WS-WARN-IDX)
+               END-IF
+           END-IF.
+
+       PRINT-WARNING-LOG.
+           IF WS-WARNING-COUNT = ZERO
+               DISPLAY "No skipped lines detected."
+           ELSE
+               DISPLAY "Skipped-line warning log:"
+               PERFORM VARYING WS-WARN-IDX FROM 1 BY 1
+                   UNTIL WS-WARN-IDX > WS-WARNING-COUNT
+                   DISPLAY "  Line " WS-WARN-LINE-NO (WS-WARN-IDX)
+                       ": " WS-WARN-REASON (WS-WARN-IDX)
+               END-PERFORM
+               DISPLAY "Total skipped lines: " WS-WARNING-COUNT
+               IF WS-WARNING-TRUE-COUNT > WS-WARNING-COUNT
+                   DISPLAY "  (count capped at 500 - "
+                       WS-WARNING-TRUE-COUNT
+                       " skipped lines actually occurred)"
+               END-IF
+           END-IF.
+
+       PRINT-ELAPSED-TIME.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH - WS-START-HH) * 3600
+               + (WS-END-MM - WS-START-MM) * 60
+               + (WS-END-SS - WS-START-SS)
+               + (WS-END-CC - WS-START-CC) / 100
+           DISPLAY "Elapsed time: " WS-ELAPSED-SECONDS " seconds".
+
+       RESOLVE-INPUT-FILENAME.
+      * Step-card override first (positional parameter 1), then the
+      * INPUT-DD environment variable (JCL DD name stand-in), then the
+      * long-standing default.
+           MOVE 1 TO WS-ARG-NUMBER
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-INPUT-FILENAME
+           END-ACCEPT
+           IF WS-INPUT-FILENAME = SPACES
+               ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "INPUT-DD"
+           END-IF
+           IF WS-INPUT-FILENAME = SPACES
+               MOVE WS-DEFAULT-FILENAME TO WS-INPUT-FILENAME
+           END-IF.
+
+       RESOLVE-EXPECTED-LINES.
+      * Positional parameter 2 overrides a companion control file
+      * named <input file>.CTL holding a single expected record count.
+      * Neither being present simply skips the reconciliation.
+           MOVE 2 TO WS-ARG-NUMBER
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+           END-ACCEPT
+           IF WS-ARG-VALUE NOT = SPACES
+               MOVE WS-ARG-VALUE TO WS-EXPECTED-LINES
+               MOVE "YES" TO WS-EXPECTED-SUPPLIED
+           ELSE
+               STRING FUNCTION TRIM (WS-INPUT-FILENAME) ".CTL"
+                   DELIMITED BY SIZE INTO WS-CONTROL-FILENAME
+               OPEN INPUT CONTROL-FILE
+               IF WS-CONTROL-FILE-STATUS = "00"
+                   READ CONTROL-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CONTROL-RECORD TO WS-EXPECTED-LINES
+                           MOVE "YES" TO WS-EXPECTED-SUPPLIED
+                   END-READ
+                   CLOSE CONTROL-FILE
+               END-IF
+           END-IF.
+
        CHECK-IF-NOT-EMPTY.
            MOVE "NO" TO WS-RECORD-NOT-EMPTY
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 80 OR

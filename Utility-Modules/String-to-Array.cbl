@@ -3,30 +3,64 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Update: WS-CHAR-ARRAY and the real populated length (LENGTH OF
+      * LS-INPUT-STRING always reports 200, the declared size, not the
+      * trimmed content) are now returned via the LINKAGE SECTION
+      * instead of only being DISPLAYed, so a calling day-program can
+      * use the array directly - e.g. Day 10's pipe maze grid.
+      * Update: dropped the leftover per-character "Element N of
+      * array" DISPLAY now that the array is returned via the LINKAGE
+      * SECTION above - AOC-RUNNER calls this once per input line, so
+      * that DISPLAY turned into console spam instead of diagnostics.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRING-TO-ARRAY.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-STRING PIC X(100) VALUE SPACES.
-       01 WS-CHAR-ARRAY.
-          05 WS-CHAR PIC X OCCURS 100 TIMES INDEXED BY WS-IDX.
+       01 WS-IDX PIC 9(3).
+
+      * Elapsed-time instrumentation, captured around MAIN-PROCEDURE so
+      * operations can see which phase of a long run is slow.
+       01 WS-START-TIME.
+          05 WS-START-HH    PIC 9(2).
+          05 WS-START-MM    PIC 9(2).
+          05 WS-START-SS    PIC 9(2).
+          05 WS-START-CC    PIC 9(2).
+       01 WS-END-TIME.
+          05 WS-END-HH      PIC 9(2).
+          05 WS-END-MM      PIC 9(2).
+          05 WS-END-SS      PIC 9(2).
+          05 WS-END-CC      PIC 9(2).
+       01 WS-ELAPSED-SECONDS PIC 9(6)V99 VALUE ZERO.
 
        LINKAGE SECTION.
-       01 LS-INPUT-STRING PIC X(100).
+       01 LS-INPUT-STRING PIC X(200).
+       01 LS-CHAR-ARRAY.
+          05 LS-CHAR PIC X OCCURS 200 TIMES INDEXED BY LS-IDX.
+       01 LS-REAL-LENGTH PIC 9(3).
 
-       PROCEDURE DIVISION USING LS-INPUT-STRING.
+       PROCEDURE DIVISION USING LS-INPUT-STRING LS-CHAR-ARRAY
+                                 LS-REAL-LENGTH.
        MAIN-PROCEDURE.
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > LENGTH OF LS-INPUT-STRING
-               MOVE LS-INPUT-STRING (WS-IDX:1) TO WS-CHAR(WS-IDX)
-           END-PERFORM
+           ACCEPT WS-START-TIME FROM TIME
+           COMPUTE LS-REAL-LENGTH = FUNCTION LENGTH
+               (FUNCTION TRIM (LS-INPUT-STRING TRAILING))
 
-           DISPLAY "The array is populated with characters."
            PERFORM VARYING WS-IDX FROM 1 BY 1
                UNTIL WS-IDX > LENGTH OF LS-INPUT-STRING
-               DISPLAY "Element " WS-IDX " of array: " WS-CHAR(WS-IDX)
+               MOVE LS-INPUT-STRING (WS-IDX:1) TO LS-CHAR(WS-IDX)
            END-PERFORM
 
-           STOP RUN.
+           PERFORM PRINT-ELAPSED-TIME
+           GOBACK.
+
+       PRINT-ELAPSED-TIME.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH - WS-START-HH) * 3600
+               + (WS-END-MM - WS-START-MM) * 60
+               + (WS-END-SS - WS-START-SS)
+               + (WS-END-CC - WS-START-CC) / 100
+           DISPLAY "Elapsed time: " WS-ELAPSED-SECONDS " seconds".
+
        END PROGRAM STRING-TO-ARRAY.

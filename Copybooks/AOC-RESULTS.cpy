@@ -0,0 +1,14 @@
+      ******************************************************************
+      * AOC-RESULTS ledger record - one line per day/part, appended by
+      * AOC-RUNNER after each run. Shared between writers and any
+      * future reader so the layout only needs to change in one place.
+      ******************************************************************
+           05  AR-DAY-NUMBER         PIC 9(2).
+           05  FILLER                PIC X(1).
+           05  AR-PART-NUMBER        PIC 9(1).
+           05  FILLER                PIC X(1).
+           05  AR-ANSWER             PIC X(20).
+           05  FILLER                PIC X(1).
+           05  AR-RUN-TIMESTAMP      PIC X(26).
+           05  FILLER                PIC X(1).
+           05  AR-ELAPSED-SECONDS    PIC 9(6)V9(2).

@@ -0,0 +1,16 @@
+      ******************************************************************
+      * AOC-RUNNER checkpoint record - one record, rewritten every
+      * WS-CHECKPOINT-INTERVAL lines, holding the last physical record
+      * processed plus the in-flight accumulator state, so a cancelled
+      * run can restart mid-file instead of reprocessing records that
+      * already succeeded.
+      ******************************************************************
+           05  CK-DAY-NUMBER         PIC 9(2).
+           05  FILLER                PIC X(1).
+           05  CK-LAST-RECORD-NO     PIC 9(6).
+           05  FILLER                PIC X(1).
+           05  CK-LINES-PROCESSED    PIC 9(6).
+           05  FILLER                PIC X(1).
+           05  CK-PART1-ACCUM        PIC 9(9).
+           05  FILLER                PIC X(1).
+           05  CK-PART2-ACCUM        PIC 9(9).

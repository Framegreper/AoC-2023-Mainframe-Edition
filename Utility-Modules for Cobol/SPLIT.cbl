@@ -3,55 +3,245 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Update: WS-DELIMITER is no longer a single PIC X character.
+      * SPLIT-STRING now takes a list of variable-length delimiters
+      * (LS-DELIMITER-LIST/LS-DELIMITER-COUNT) so one call can tokenize
+      * on things like ": " or "|" instead of only a single literal
+      * character. LS-DELIMITER-COUNT = 0 falls back to the original
+      * single-comma behaviour so existing callers need not change.
+      * Update: tokens are now written into LS-TOKEN-TABLE (plus
+      * LS-TOKEN-COUNT) instead of only being DISPLAYed, so a calling
+      * day-program can consume the split results programmatically.
+      * Update: WS-SUB-TOTAL is now also returned as PA-TOKEN-COUNT in
+      * PARAMETRES, alongside PA-RETURN-CODE, so callers that only look
+      * at PARAMETRES (the existing convention) do not have to recount
+      * LS-TOKEN-TABLE themselves.
+      * Update: the line to split (formerly WS-STRING, fixed at VALUE
+      * "Ein,Beispiel,String,zum,Splitten") is now LS-STRING in the
+      * LINKAGE SECTION, supplied by the caller at CALL time the same
+      * way PA-RETURN-CODE is already passed back.
+      * Update: LS-STRING widened to PIC X(200) to match the FD widths
+      * READ-INPUT-FILE and AOC-RUNNER now use - a full puzzle line
+      * (e.g. a Day 4 card with 10 winning and 25 "my" numbers) runs
+      * past 100 bytes.
+      * Update: a caller-supplied delimiter that genuinely ends in a
+      * space (e.g. ": ") could not be told apart from the trailing
+      * spaces that pad a fixed PIC X(10) delimiter slot, so
+      * FUNCTION TRIM always stripped it and the delimiter matched one
+      * character short. LS-DELIMITER-LEN-LIST now lets a caller state
+      * the real length explicitly per slot; a slot left at zero keeps
+      * the original TRIM-inferred length (and the single-space
+      * fallback), so existing callers need not change.
+      * Update: a non-space delimiter match that lands exactly on
+      * WS-LAST-POS (two delimiters back to back, or one at the very
+      * start of the line) now emits an empty token instead of
+      * silently dropping it - splitting "a,,b" on "," now returns
+      * three tokens ("a", "", "b"), not two. A single-space
+      * delimiter's run-swallowing match (several spaces treated as
+      * one field separator, added for req 006's Day 4 case) keeps the
+      * original guarded behaviour instead - it is a field separator
+      * swallowing whitespace, not a field of its own, so leading,
+      * trailing, or doubled spaces still do not synthesize empty
+      * tokens (see WS-DELIM-IS-SPACE-RUN in MATCH-DELIMITER-AT-
+      * CURRENT-POSITION/SPLIT-STRING).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRING-SPLITTER.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-STRING              PIC X(100) VALUE "Ein,Beispiel,String,zum,Splitten".
-       01 WS-DELIMITER           PIC X VALUE ",".
        01 WS-SUBSTRING           PIC X(100).
-       01 WS-TEMP-STRING         PIC X(100).
        01 WS-STRING-LEN          PIC 9(3) COMP-3.
        01 WS-POSITION            PIC 9(3) COMP-3.
        01 WS-LAST-POS            PIC 9(3) COMP-3.
        01 WS-SUB-TOTAL           PIC 9(3) COMP-3 VALUE 0.
+       01 WS-DELIM-IDX           PIC 9(2).
+       01 WS-DELIM-LEN           PIC 9(2).
+       01 WS-DELIM-MATCHED       PIC X(3).
+       01 WS-DELIM-MATCH-LEN     PIC 9(2).
+       01 WS-DELIM-TEXT          PIC X(10).
+       01 WS-DELIM-IS-SPACE-RUN  PIC X(3).
+       01 WS-TRAILING-DELIM-MATCH PIC X(3).
+
+      * Elapsed-time instrumentation, captured around MAIN-PROCEDURE so
+      * operations can see which phase of a long run is slow.
+       01 WS-START-TIME.
+          05 WS-START-HH          PIC 9(2).
+          05 WS-START-MM          PIC 9(2).
+          05 WS-START-SS          PIC 9(2).
+          05 WS-START-CC          PIC 9(2).
+       01 WS-END-TIME.
+          05 WS-END-HH            PIC 9(2).
+          05 WS-END-MM            PIC 9(2).
+          05 WS-END-SS            PIC 9(2).
+          05 WS-END-CC            PIC 9(2).
+       01 WS-ELAPSED-SECONDS      PIC 9(6)V99 VALUE ZERO.
 
        LINKAGE SECTION.
        01 PARAMETRES.
            02 PA-RETURN-CODE     PIC 99 VALUE 0.
+           02 PA-TOKEN-COUNT     PIC 9(3) VALUE 0.
+       01 LS-STRING              PIC X(200).
+       01 LS-DELIMITER-LIST.
+           02 LS-DELIMITER       PIC X(10) OCCURS 10 TIMES
+               INDEXED BY LS-DELIM-IDX.
+       01 LS-DELIMITER-COUNT     PIC 9(2).
+       01 LS-DELIMITER-LEN-LIST.
+           02 LS-DELIMITER-LEN   PIC 9(2) OCCURS 10 TIMES.
+       01 LS-TOKEN-TABLE.
+           02 LS-TOKEN            PIC X(100) OCCURS 100 TIMES
+               INDEXED BY LS-TOKEN-IDX.
+       01 LS-TOKEN-COUNT          PIC 9(3).
 
-       PROCEDURE DIVISION USING PARAMETRES.
+       PROCEDURE DIVISION USING PARAMETRES LS-STRING
+                                 LS-DELIMITER-LIST LS-DELIMITER-COUNT
+                                 LS-DELIMITER-LEN-LIST
+                                 LS-TOKEN-TABLE LS-TOKEN-COUNT.
        MAIN-PROCEDURE.
+           ACCEPT WS-START-TIME FROM TIME
            PERFORM INITIALIZE-VARIABLES
-           PERFORM SPLIT-STRING THRU SPLIT-STRING-END
-           MOVE 0 TO PA-RETURN-CODE
+           IF WS-STRING-LEN = ZERO
+      * 8 - nothing to split; the caller handed us an empty line.
+               MOVE ZERO TO PA-TOKEN-COUNT
+               MOVE 8 TO PA-RETURN-CODE
+           ELSE
+               PERFORM SPLIT-STRING THRU SPLIT-STRING-END
+               IF WS-SUB-TOTAL > 100
+      * 4 - more tokens were found than LS-TOKEN-TABLE can hold; the
+      * first 100 are still usable, so the returned count is capped
+      * at 100 to match what EMIT-TOKEN actually stored there.
+                   MOVE 100 TO LS-TOKEN-COUNT
+                   MOVE 100 TO PA-TOKEN-COUNT
+                   MOVE 4 TO PA-RETURN-CODE
+               ELSE
+                   MOVE WS-SUB-TOTAL TO LS-TOKEN-COUNT
+                   MOVE WS-SUB-TOTAL TO PA-TOKEN-COUNT
+                   MOVE 0 TO PA-RETURN-CODE
+               END-IF
+           END-IF
+           PERFORM PRINT-ELAPSED-TIME
            GOBACK.
 
        INITIALIZE-VARIABLES.
-           MOVE FUNCTION LENGTH (WS-STRING) TO WS-STRING-LEN
-           MOVE ZEROS TO WS-POSITION
-           MOVE ZEROS TO WS-LAST-POS.
+           COMPUTE WS-STRING-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (LS-STRING TRAILING))
+           MOVE 1 TO WS-POSITION
+           MOVE 1 TO WS-LAST-POS
+           MOVE ZERO TO WS-SUB-TOTAL
+           MOVE ZERO TO LS-TOKEN-COUNT.
 
        SPLIT-STRING.
+           MOVE "NO" TO WS-TRAILING-DELIM-MATCH
            PERFORM UNTIL WS-POSITION > WS-STRING-LEN
-               ADD 1 TO WS-POSITION
-               MOVE WS-STRING (WS-LAST-POS:WS-POSITION - WS-LAST-POS) TO WS-TEMP-STRING
-               IF WS-TEMP-STRING (WS-POSITION - WS-LAST-POS:1) = WS-DELIMITER
-                   OR WS-POSITION = WS-STRING-LEN
-                   THEN
-                       IF WS-POSITION = WS-STRING-LEN
-                           ADD 1 TO WS-POSITION
+               PERFORM MATCH-DELIMITER-AT-CURRENT-POSITION
+               IF WS-DELIM-MATCHED = "YES"
+                   IF WS-DELIM-IS-SPACE-RUN = "YES"
+      * A swallowed space run is a field separator, not a field in its
+      * own right - emitting a token every time one matches (including
+      * one sitting at WS-LAST-POS, e.g. leading or doubled whitespace)
+      * would reintroduce the spurious empty fields req 006/011 were
+      * written to avoid. Guard this case the original way.
+                       IF WS-POSITION > WS-LAST-POS
+                           PERFORM EMIT-TOKEN
                        END-IF
-                       MOVE FUNCTION TRIM (WS-TEMP-STRING (1:WS-POSITION - WS-LAST-POS - 1)) TO WS-SUBSTRING
-                       DISPLAY "Substring: " WS-SUBSTRING
-                       MOVE WS-POSITION TO WS-LAST-POS
-                       ADD 1 TO WS-LAST-POS
-                       ADD 1 TO WS-SUB-TOTAL
+                       MOVE "NO" TO WS-TRAILING-DELIM-MATCH
+                   ELSE
+                       PERFORM EMIT-TOKEN
+                       MOVE "YES" TO WS-TRAILING-DELIM-MATCH
+                   END-IF
+                   ADD WS-DELIM-MATCH-LEN TO WS-POSITION
+                   MOVE WS-POSITION TO WS-LAST-POS
+               ELSE
+                   ADD 1 TO WS-POSITION
+                   MOVE "NO" TO WS-TRAILING-DELIM-MATCH
                END-IF
-           END-PERFORM.
+           END-PERFORM
+      * A non-space delimiter sitting at the very end of the string
+      * (e.g. the trailing "," in "a,b,") gets an empty token the same
+      * as one in the interior ("a,,b") - WS-LAST-POS alone can't tell
+      * that case apart from "nothing left to split" once it runs past
+      * WS-STRING-LEN, so the last action is tracked explicitly.
+           IF WS-LAST-POS <= WS-STRING-LEN
+               OR WS-TRAILING-DELIM-MATCH = "YES"
+               PERFORM EMIT-TOKEN
+           END-IF.
 
        SPLIT-STRING-END.
            EXIT.
 
+       MATCH-DELIMITER-AT-CURRENT-POSITION.
+      * Does any configured delimiter start at the current scan
+      * position?
+           MOVE "NO" TO WS-DELIM-MATCHED
+           MOVE ZERO TO WS-DELIM-MATCH-LEN
+           MOVE "NO" TO WS-DELIM-IS-SPACE-RUN
+           IF LS-DELIMITER-COUNT = ZERO
+               IF LS-STRING (WS-POSITION:1) = ","
+                   MOVE "YES" TO WS-DELIM-MATCHED
+                   MOVE 1 TO WS-DELIM-MATCH-LEN
+               END-IF
+           ELSE
+               PERFORM VARYING LS-DELIM-IDX FROM 1 BY 1
+                   UNTIL LS-DELIM-IDX > LS-DELIMITER-COUNT
+                   OR WS-DELIM-MATCHED = "YES"
+                   MOVE LS-DELIMITER (LS-DELIM-IDX) TO WS-DELIM-TEXT
+                   IF LS-DELIMITER-LEN (LS-DELIM-IDX) > ZERO
+      * The caller told us the real length - trust it instead of
+      * guessing, so a delimiter that genuinely ends in a space (e.g.
+      * ": ") is not trimmed away to just ":".
+                       MOVE LS-DELIMITER-LEN (LS-DELIM-IDX)
+                           TO WS-DELIM-LEN
+                   ELSE
+                       COMPUTE WS-DELIM-LEN = FUNCTION LENGTH
+                           (FUNCTION TRIM (WS-DELIM-TEXT))
+                       IF WS-DELIM-LEN = ZERO
+      * A delimiter slot the caller counted but that trims away to
+      * nothing can only be a literal single space.
+                           MOVE 1 TO WS-DELIM-LEN
+                       END-IF
+                   END-IF
+                   IF WS-DELIM-LEN > ZERO
+                       AND WS-POSITION + WS-DELIM-LEN - 1
+                           <= WS-STRING-LEN
+                       AND LS-STRING (WS-POSITION:WS-DELIM-LEN)
+                           = WS-DELIM-TEXT (1:WS-DELIM-LEN)
+                       MOVE "YES" TO WS-DELIM-MATCHED
+                       MOVE WS-DELIM-LEN TO WS-DELIM-MATCH-LEN
+                   END-IF
+               END-PERFORM
+           END-IF
+      * A single-space delimiter swallows a whole run of consecutive
+      * spaces, so fields separated by more than one space (common in
+      * fixed-width puzzle input) don't produce empty tokens.
+           IF WS-DELIM-MATCHED = "YES" AND WS-DELIM-MATCH-LEN = 1
+               AND LS-STRING (WS-POSITION:1) = SPACE
+               MOVE "YES" TO WS-DELIM-IS-SPACE-RUN
+               PERFORM UNTIL WS-POSITION + WS-DELIM-MATCH-LEN
+                       > WS-STRING-LEN
+                   OR LS-STRING (WS-POSITION + WS-DELIM-MATCH-LEN:1)
+                       NOT = SPACE
+                   ADD 1 TO WS-DELIM-MATCH-LEN
+               END-PERFORM
+           END-IF.
+
+       EMIT-TOKEN.
+           MOVE SPACES TO WS-SUBSTRING
+           IF WS-POSITION > WS-LAST-POS
+               MOVE LS-STRING (WS-LAST-POS:WS-POSITION - WS-LAST-POS)
+                   TO WS-SUBSTRING
+           END-IF
+           ADD 1 TO WS-SUB-TOTAL
+           IF WS-SUB-TOTAL <= 100
+               SET LS-TOKEN-IDX TO WS-SUB-TOTAL
+               MOVE WS-SUBSTRING TO LS-TOKEN (LS-TOKEN-IDX)
+           END-IF.
+
+       PRINT-ELAPSED-TIME.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH - WS-START-HH) * 3600
+               + (WS-END-MM - WS-START-MM) * 60
+               + (WS-END-SS - WS-START-SS)
+               + (WS-END-CC - WS-START-CC) / 100
+           DISPLAY "Elapsed time: " WS-ELAPSED-SECONDS " seconds".
+
        END PROGRAM STRING-SPLITTER.

@@ -1,42 +1,115 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Compare two caller-supplied arrays of values and
+      *          report whether (and where) they match.
       * Tectonics: cobc
+      * Update: WS-ARRAY1/WS-ARRAY2 and their lengths are now passed in
+      * via the LINKAGE SECTION instead of being hardcoded demo values,
+      * so a day's solution program can CALL "COMPARE-ARRAYS" with its
+      * own data.
+      * Update: COMPARE-ELEMENTS no longer stops at the first hit - it
+      * accumulates a match count and the LS-ARRAY1 positions that
+      * matched (e.g. for scoring Day 4 scratchcards), and returns both.
+      * Update: callers may pass LS-LENGTH1/LS-LENGTH2 as zero to mean
+      * "derive it" - DERIVE-LENGTHS then counts each array's real
+      * populated elements (trailing-space elements excluded) instead
+      * of comparing out to a fixed 100 and treating padding as data.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPARE-ARRAYS.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-ARRAY1.
-          05 WS-CHAR1 PIC X(100) OCCURS 100 TIMES INDEXED BY WS-IDX1.
-       01 WS-ARRAY2.
-          05 WS-CHAR2 PIC X(100) OCCURS 100 TIMES INDEXED BY WS-IDX2.
-       01 WS-LENGTH PIC 9(03) VALUE 0.
        01 WS-MATCH-FOUND PIC X(03) VALUE 'NO'.
+       01 WS-IDX1 PIC 9(03).
+       01 WS-IDX2 PIC 9(03).
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.1
-           PERFORM INITIALIZE-ARRAYS
+      * Elapsed-time instrumentation, captured around MAIN-PROCEDURE so
+      * operations can see which phase of a long run is slow.
+       01 WS-START-TIME.
+          05 WS-START-HH             PIC 9(2).
+          05 WS-START-MM             PIC 9(2).
+          05 WS-START-SS             PIC 9(2).
+          05 WS-START-CC             PIC 9(2).
+       01 WS-END-TIME.
+          05 WS-END-HH               PIC 9(2).
+          05 WS-END-MM               PIC 9(2).
+          05 WS-END-SS               PIC 9(2).
+          05 WS-END-CC               PIC 9(2).
+       01 WS-ELAPSED-SECONDS         PIC 9(6)V99 VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 LS-ARRAY1.
+          05 LS-CHAR1 PIC X(100) OCCURS 100 TIMES INDEXED BY LS-IDX1.
+       01 LS-LENGTH1 PIC 9(03).
+       01 LS-ARRAY2.
+          05 LS-CHAR2 PIC X(100) OCCURS 100 TIMES INDEXED BY LS-IDX2.
+       01 LS-LENGTH2 PIC 9(03).
+       01 LS-MATCH-FOUND PIC X(03).
+       01 LS-MATCH-COUNT PIC 9(03).
+       01 LS-MATCH-INDEX-LIST.
+          05 LS-MATCH-INDEX PIC 9(03) OCCURS 100 TIMES
+              INDEXED BY LS-MATCH-IDX.
+
+       PROCEDURE DIVISION USING LS-ARRAY1 LS-LENGTH1
+                                 LS-ARRAY2 LS-LENGTH2
+                                 LS-MATCH-FOUND LS-MATCH-COUNT
+                                 LS-MATCH-INDEX-LIST.
+       MAIN-PROCEDURE.
+           ACCEPT WS-START-TIME FROM TIME
+           MOVE 'NO' TO WS-MATCH-FOUND
+           MOVE ZERO TO LS-MATCH-COUNT
+           PERFORM DERIVE-LENGTHS
            PERFORM COMPARE-ELEMENTS
-           DISPLAY "Match found: " WS-MATCH-FOUND
-           STOP RUN.
+           MOVE WS-MATCH-FOUND TO LS-MATCH-FOUND
+           PERFORM PRINT-ELAPSED-TIME
+           GOBACK.
 
-       INITIALIZE-ARRAYS.
-           MOVE '<your array 1 values>' TO WS-CHAR1
-           MOVE '<your array 2 values>' TO WS-CHAR2
-           MOVE LENGTH OF WS-CHAR1 TO WS-LENGTH
-           .
+       DERIVE-LENGTHS.
+           IF LS-LENGTH1 = ZERO
+               PERFORM VARYING WS-IDX1 FROM 100 BY -1
+                   UNTIL WS-IDX1 = 0
+                   OR LS-CHAR1 (WS-IDX1) NOT = SPACES
+                   CONTINUE
+               END-PERFORM
+               MOVE WS-IDX1 TO LS-LENGTH1
+           END-IF
+           IF LS-LENGTH2 = ZERO
+               PERFORM VARYING WS-IDX2 FROM 100 BY -1
+                   UNTIL WS-IDX2 = 0
+                   OR LS-CHAR2 (WS-IDX2) NOT = SPACES
+                   CONTINUE
+               END-PERFORM
+               MOVE WS-IDX2 TO LS-LENGTH2
+           END-IF.
 
        COMPARE-ELEMENTS.
-           PERFORM VARYING WS-IDX1 FROM 1 BY 1
-               UNTIL WS-IDX1 > WS-LENGTH OR WS-MATCH-FOUND = 'YES'
-               MOVE WS-CHAR1(WS-IDX1) TO WS-CHAR2(WS-IDX2)
-               IF WS-CHAR1(WS-IDX1) = WS-CHAR2(WS-IDX2)
-                   MOVE 'YES' TO WS-MATCH-FOUND
-               END-IF
+      * For every LS-ARRAY1 position, look for a matching value
+      * anywhere in LS-ARRAY2. Record the LS-ARRAY1 position (not the
+      * value) so the caller can tell which of its entries matched.
+           PERFORM VARYING LS-IDX1 FROM 1 BY 1
+               UNTIL LS-IDX1 > LS-LENGTH1
+               PERFORM VARYING LS-IDX2 FROM 1 BY 1
+                   UNTIL LS-IDX2 > LS-LENGTH2
+                   IF LS-CHAR1 (LS-IDX1) = LS-CHAR2 (LS-IDX2)
+                       MOVE 'YES' TO WS-MATCH-FOUND
+                       ADD 1 TO LS-MATCH-COUNT
+                       SET LS-MATCH-IDX TO LS-MATCH-COUNT
+                       MOVE LS-IDX1 TO LS-MATCH-INDEX (LS-MATCH-IDX)
+                       SET LS-IDX2 TO LS-LENGTH2
+                   END-IF
+               END-PERFORM
            END-PERFORM
            .
 
+       PRINT-ELAPSED-TIME.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH - WS-START-HH) * 3600
+               + (WS-END-MM - WS-START-MM) * 60
+               + (WS-END-SS - WS-START-SS)
+               + (WS-END-CC - WS-START-CC) / 100
+           DISPLAY "Elapsed time: " WS-ELAPSED-SECONDS " seconds".
+
        END PROGRAM COMPARE-ARRAYS.
